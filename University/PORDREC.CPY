@@ -0,0 +1,6 @@
+01  PURCHASE-ORDER-RECORD.
+    02 PO-ITEM-NO          PICTURE IS 9(5).
+    02 PO-ITEM-DESC        PICTURE IS X(20).
+    02 PO-ORDER-QTY        PICTURE IS 9(7).
+    02 PO-VENDOR-CODE      PICTURE IS X(6).
+    02 FILLER              PICTURE IS X(42).
