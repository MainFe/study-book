@@ -0,0 +1,5 @@
+01  VENDOR-TRANSMISSION-RECORD.
+    02 VT-ITEM-NO           PICTURE IS 9(5).
+    02 VT-ORDER-QTY         PICTURE IS 9(7).
+    02 VT-VENDOR-CODE       PICTURE IS X(6).
+    02 FILLER               PICTURE IS X(2).
