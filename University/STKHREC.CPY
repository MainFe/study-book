@@ -0,0 +1,8 @@
+01  STOCK-HISTORY-RECORD.
+    02 SH-ITEM-NO            PICTURE IS 9(5).
+    02 SH-SNAPSHOT-DATE.
+      03 SH-SNAPSHOT-YY      PICTURE IS 9(2).
+      03 SH-SNAPSHOT-MM      PICTURE IS 9(2).
+      03 SH-SNAPSHOT-DD      PICTURE IS 9(2).
+    02 SH-AVAILABLE-STOCK    PICTURE IS 9(5).
+    02 FILLER                PICTURE IS X(4).
