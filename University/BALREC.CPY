@@ -0,0 +1,14 @@
+01  BAL-FWD-CARD.
+    02 BAL-ITEM-NO         PICTURE IS 9(5).
+    02 BAL-ITEM-DESC       PICTURE IS X(20).
+    02 FILLER              PICTURE IS X(5).
+    02 BAL-UNIT-PRICE      PICTURE IS 999V99.
+    02 BAL-REORDER-POINT   PICTURE IS 9(5).
+    02 BAL-ON-HAND         PICTURE IS 9(5).
+    02 BAL-ON-ORDER        PICTURE IS 9(5).
+    02 BAL-VENDOR-CODE     PICTURE IS X(6).
+    02 BAL-LEAD-TIME-DAYS  PICTURE IS 9(2).
+    02 BAL-MIN-ORDER-QTY   PICTURE IS 9(5).
+    02 BAL-WAREHOUSE-CODE  PICTURE IS X(4).
+    02 BAL-REORDER-UP-TO-LEVEL PICTURE IS 9(5).
+    02 FILLER              PICTURE IS X(8).
