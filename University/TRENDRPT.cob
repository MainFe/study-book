@@ -0,0 +1,161 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PRODUCE-TREND-REPORT.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. DEC-VAX.
+OBJECT-COMPUTER. DEC-VAX.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT STOCK-HISTORY-FILE   ASSIGN TO "STOCKHST.DAT".
+  SELECT TREND-REPORT   ASSIGN TO LOCAL-PRINTER.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STOCK-HISTORY-FILE
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 20 CHARACTERS.
+COPY "STKHREC.CPY".
+
+FD  TREND-REPORT
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 132 CHARACTERS.
+
+01  TREND-LINE.
+    02 TL-ITEM-NO           PICTURE IS Z(5).
+    02 FILLER               PICTURE IS X(5).
+    02 TL-FIRST-STOCK       PICTURE IS Z(5).
+    02 FILLER               PICTURE IS X(5).
+    02 TL-LAST-STOCK        PICTURE IS Z(5).
+    02 FILLER               PICTURE IS X(5).
+    02 TL-SNAPSHOT-COUNT    PICTURE IS Z(3).
+    02 FILLER               PICTURE IS X(5).
+    02 TL-USAGE-RATE        PICTURE IS Z(4).99-.
+    02 FILLER               PICTURE IS X(5).
+    02 TL-DAYS-OF-SUPPLY    PICTURE IS Z(4).9.
+    02 FILLER               PICTURE IS X(5).
+    02 TL-SUPPLY-MESSAGE    PICTURE IS X(20).
+    02 FILLER               PICTURE IS X(50).
+
+01  TR-HEADING-LINE-1.
+    02 FILLER               PICTURE IS X(5) VALUE SPACE.
+    02 FILLER               PICTURE IS X(40)
+                             VALUE "INVENTORY USAGE TREND REPORT".
+    02 FILLER               PICTURE IS X(87) VALUE SPACE.
+01  TR-COLUMN-HEADING-LINE.
+    02 FILLER               PICTURE IS X(5) VALUE "ITEM#".
+    02 FILLER               PICTURE IS X(5) VALUE SPACE.
+    02 FILLER               PICTURE IS X(5) VALUE "FIRST".
+    02 FILLER               PICTURE IS X(5) VALUE SPACE.
+    02 FILLER               PICTURE IS X(5) VALUE "LAST ".
+    02 FILLER               PICTURE IS X(5) VALUE SPACE.
+    02 FILLER               PICTURE IS X(3) VALUE "SNP".
+    02 FILLER               PICTURE IS X(5) VALUE SPACE.
+    02 FILLER               PICTURE IS X(8) VALUE "USGRATE ".
+    02 FILLER               PICTURE IS X(5) VALUE SPACE.
+    02 FILLER               PICTURE IS X(6) VALUE "DAYSUP".
+    02 FILLER               PICTURE IS X(5) VALUE SPACE.
+    02 FILLER               PICTURE IS X(20) VALUE "REMARKS".
+    02 FILLER               PICTURE IS X(50) VALUE SPACE.
+
+01  ITEM-TREND-TABLE.
+    02 ITEM-TREND-ENTRY OCCURS 500 TIMES.
+      03 IT-ITEM-NO          PICTURE IS 9(5).
+      03 IT-FIRST-STOCK      PICTURE IS 9(5).
+      03 IT-LAST-STOCK       PICTURE IS 9(5).
+      03 IT-SNAPSHOT-COUNT   PICTURE IS 9(3).
+01  ITEM-TREND-TABLE-CONTROLS.
+    02 ITEM-TREND-TABLE-SIZE PICTURE IS 9(3) VALUE ZERO.
+    02 IT-SEARCH-INDEX       PICTURE IS 9(3).
+
+WORKING-STORAGE SECTION.
+01  SWITCHES.
+    02 HISTORY-EOF-SWITCH    PICTURE IS X.
+    02 ITEM-FOUND-SWITCH     PICTURE IS X.
+    02 TREND-TABLE-FULL-SWITCH PICTURE IS X VALUE "N".
+01  CONSTANTS.
+    02 MAXIMUM-TREND-ITEMS   PICTURE IS 9(3) VALUE 500.
+01  WORK-FIELDS.
+    02 USAGE-RATE            PICTURE IS S9(4)V99.
+    02 DAYS-OF-SUPPLY        PICTURE IS S9(4)V9.
+    02 STOCK-DECLINE         PICTURE IS S9(5).
+    02 OBSERVED-DAYS         PICTURE IS S9(3).
+
+PROCEDURE DIVISION.
+000-PRODUCE-TREND-REPORT.
+    OPEN INPUT STOCK-HISTORY-FILE.
+    OPEN OUTPUT TREND-REPORT.
+    WRITE TREND-LINE FROM TR-HEADING-LINE-1 AFTER ADVANCING PAGE.
+    WRITE TREND-LINE FROM TR-COLUMN-HEADING-LINE AFTER ADVANCING 2.
+    MOVE "N" TO HISTORY-EOF-SWITCH.
+    PERFORM 100-PROCESS-HISTORY-RECORD
+      UNTIL HISTORY-EOF-SWITCH IS EQUAL TO "Y".
+    PERFORM 900-PRINT-TREND-LINE
+      VARYING IT-SEARCH-INDEX FROM 1 BY 1
+      UNTIL IT-SEARCH-INDEX IS GREATER THAN ITEM-TREND-TABLE-SIZE.
+    CLOSE STOCK-HISTORY-FILE.
+    CLOSE TREND-REPORT.
+    STOP RUN.
+
+100-PROCESS-HISTORY-RECORD.
+    PERFORM 110-READ-HISTORY-RECORD.
+    IF HISTORY-EOF-SWITCH IS NOT EQUAL TO "Y"
+      PERFORM 120-UPDATE-ITEM-TREND.
+
+110-READ-HISTORY-RECORD.
+    READ STOCK-HISTORY-FILE RECORD
+      AT END
+        MOVE "Y" TO HISTORY-EOF-SWITCH.
+
+120-UPDATE-ITEM-TREND.
+    MOVE "N" TO ITEM-FOUND-SWITCH.
+    MOVE 1 TO IT-SEARCH-INDEX.
+    PERFORM 125-SEARCH-ONE-ITEM-TREND-ENTRY
+      UNTIL IT-SEARCH-INDEX IS GREATER THAN ITEM-TREND-TABLE-SIZE
+         OR ITEM-FOUND-SWITCH IS EQUAL TO "Y".
+    IF ITEM-FOUND-SWITCH IS EQUAL TO "Y"
+      MOVE SH-AVAILABLE-STOCK TO IT-LAST-STOCK(IT-SEARCH-INDEX)
+      ADD 1 TO IT-SNAPSHOT-COUNT(IT-SEARCH-INDEX)
+    ELSE
+      IF ITEM-TREND-TABLE-SIZE IS LESS THAN MAXIMUM-TREND-ITEMS
+        ADD 1 TO ITEM-TREND-TABLE-SIZE
+        MOVE SH-ITEM-NO         TO IT-ITEM-NO(ITEM-TREND-TABLE-SIZE)
+        MOVE SH-AVAILABLE-STOCK TO IT-FIRST-STOCK(ITEM-TREND-TABLE-SIZE)
+        MOVE SH-AVAILABLE-STOCK TO IT-LAST-STOCK(ITEM-TREND-TABLE-SIZE)
+        MOVE 1                  TO IT-SNAPSHOT-COUNT(ITEM-TREND-TABLE-SIZE)
+      ELSE
+        IF TREND-TABLE-FULL-SWITCH IS NOT EQUAL TO "Y"
+          MOVE "Y" TO TREND-TABLE-FULL-SWITCH
+          DISPLAY "ITEM TREND TABLE FULL - SOME ITEMS OMITTED FROM REPORT".
+
+125-SEARCH-ONE-ITEM-TREND-ENTRY.
+    IF IT-ITEM-NO(IT-SEARCH-INDEX) IS EQUAL TO SH-ITEM-NO
+      MOVE "Y" TO ITEM-FOUND-SWITCH
+    ELSE
+      ADD 1 TO IT-SEARCH-INDEX.
+
+900-PRINT-TREND-LINE.
+    MOVE SPACE TO TREND-LINE.
+    MOVE IT-ITEM-NO(IT-SEARCH-INDEX)        TO TL-ITEM-NO.
+    MOVE IT-FIRST-STOCK(IT-SEARCH-INDEX)    TO TL-FIRST-STOCK.
+    MOVE IT-LAST-STOCK(IT-SEARCH-INDEX)     TO TL-LAST-STOCK.
+    MOVE IT-SNAPSHOT-COUNT(IT-SEARCH-INDEX) TO TL-SNAPSHOT-COUNT.
+    IF IT-SNAPSHOT-COUNT(IT-SEARCH-INDEX) IS GREATER THAN 1
+      SUBTRACT IT-LAST-STOCK(IT-SEARCH-INDEX)
+          FROM IT-FIRST-STOCK(IT-SEARCH-INDEX) GIVING STOCK-DECLINE
+      COMPUTE OBSERVED-DAYS = IT-SNAPSHOT-COUNT(IT-SEARCH-INDEX) - 1
+      DIVIDE STOCK-DECLINE BY OBSERVED-DAYS GIVING USAGE-RATE
+      MOVE USAGE-RATE TO TL-USAGE-RATE
+      IF USAGE-RATE IS GREATER THAN ZERO
+        DIVIDE IT-LAST-STOCK(IT-SEARCH-INDEX) BY USAGE-RATE
+          GIVING DAYS-OF-SUPPLY
+        MOVE DAYS-OF-SUPPLY TO TL-DAYS-OF-SUPPLY
+        MOVE "NORMAL USAGE" TO TL-SUPPLY-MESSAGE
+      ELSE
+        MOVE ZERO TO TL-DAYS-OF-SUPPLY
+        MOVE "STOCK NOT DECLINING" TO TL-SUPPLY-MESSAGE
+    ELSE
+      MOVE ZERO TO TL-USAGE-RATE
+      MOVE ZERO TO TL-DAYS-OF-SUPPLY
+      MOVE "INSUFFICIENT HISTORY" TO TL-SUPPLY-MESSAGE.
+    WRITE TREND-LINE AFTER ADVANCING 1.
