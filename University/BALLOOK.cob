@@ -0,0 +1,127 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MAINTAIN-BAL-FWD-FILE.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. DEC-VAX.
+OBJECT-COMPUTER. DEC-VAX.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT BAL-FWD-FILE   ASSIGN TO "BALFWD.DAT"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS RANDOM
+    RECORD KEY IS BAL-ITEM-NO
+    FILE STATUS IS BAL-FWD-STATUS.
+  SELECT MAINT-TRANSACTION-FILE   ASSIGN TO READER.
+  SELECT MAINT-LISTING   ASSIGN TO LOCAL-PRINTER.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BAL-FWD-FILE
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 80 CHARACTERS.
+COPY "BALREC.CPY".
+
+FD  MAINT-TRANSACTION-FILE
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 80 CHARACTERS.
+01  MAINT-TRANSACTION-CARD.
+    02 MT-ITEM-NO          PICTURE IS 9(5).
+    02 MT-FUNCTION-CODE    PICTURE IS X.
+      88 MT-FUNCTION-IS-INQUIRY   VALUE "I".
+      88 MT-FUNCTION-IS-UPDATE    VALUE "U".
+    02 MT-NEW-ON-HAND      PICTURE IS 9(5).
+    02 MT-NEW-ON-ORDER     PICTURE IS 9(5).
+    02 FILLER              PICTURE IS X(63).
+
+FD  MAINT-LISTING
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 132 CHARACTERS.
+01  MAINT-LISTING-LINE.
+    02 ML-ITEM-NO          PICTURE IS Z(5).
+    02 FILLER              PICTURE IS X(5).
+    02 ML-ITEM-DESC        PICTURE IS X(20).
+    02 FILLER              PICTURE IS X(5).
+    02 ML-OLD-ON-HAND      PICTURE IS Z(5).
+    02 FILLER              PICTURE IS X(5).
+    02 ML-OLD-ON-ORDER     PICTURE IS Z(5).
+    02 FILLER              PICTURE IS X(5).
+    02 ML-NEW-ON-HAND      PICTURE IS Z(5).
+    02 FILLER              PICTURE IS X(5).
+    02 ML-NEW-ON-ORDER     PICTURE IS Z(5).
+    02 FILLER              PICTURE IS X(5).
+    02 ML-STATUS-MESSAGE   PICTURE IS X(25).
+    02 FILLER              PICTURE IS X(32).
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-FIELDS.
+    02 BAL-FWD-STATUS      PICTURE IS X(2).
+01  SWITCHES.
+    02 TRANSACTION-EOF-SWITCH PICTURE IS X.
+    02 RECORD-FOUND-SWITCH    PICTURE IS X.
+      88 RECORD-WAS-FOUND        VALUE "Y".
+      88 RECORD-WAS-NOT-FOUND    VALUE "N".
+01  WORK-FIELDS.
+    02 OLD-ON-HAND         PICTURE IS 9(5).
+    02 OLD-ON-ORDER        PICTURE IS 9(5).
+
+PROCEDURE DIVISION.
+000-MAINTAIN-BAL-FWD-FILE.
+    OPEN I-O BAL-FWD-FILE.
+    OPEN INPUT MAINT-TRANSACTION-FILE.
+    OPEN OUTPUT MAINT-LISTING.
+    MOVE "N" TO TRANSACTION-EOF-SWITCH.
+    PERFORM 100-PROCESS-TRANSACTION
+      UNTIL TRANSACTION-EOF-SWITCH IS EQUAL TO "Y".
+    CLOSE BAL-FWD-FILE.
+    CLOSE MAINT-TRANSACTION-FILE.
+    CLOSE MAINT-LISTING.
+    STOP RUN.
+
+100-PROCESS-TRANSACTION.
+    PERFORM 110-READ-TRANSACTION.
+    IF TRANSACTION-EOF-SWITCH IS NOT EQUAL TO "Y"
+      PERFORM 120-READ-BAL-FWD-RECORD
+      IF RECORD-WAS-FOUND
+        MOVE BAL-ON-HAND  TO OLD-ON-HAND
+        MOVE BAL-ON-ORDER TO OLD-ON-ORDER
+        IF MT-FUNCTION-IS-UPDATE
+          PERFORM 130-UPDATE-BAL-FWD-RECORD.
+    IF TRANSACTION-EOF-SWITCH IS NOT EQUAL TO "Y"
+      PERFORM 140-PRINT-MAINT-LINE.
+
+110-READ-TRANSACTION.
+    READ MAINT-TRANSACTION-FILE RECORD
+      AT END
+        MOVE "Y" TO TRANSACTION-EOF-SWITCH.
+
+120-READ-BAL-FWD-RECORD.
+    MOVE MT-ITEM-NO TO BAL-ITEM-NO.
+    MOVE "Y" TO RECORD-FOUND-SWITCH.
+    READ BAL-FWD-FILE RECORD
+      INVALID KEY
+        MOVE "N" TO RECORD-FOUND-SWITCH.
+
+130-UPDATE-BAL-FWD-RECORD.
+    MOVE MT-NEW-ON-HAND  TO BAL-ON-HAND.
+    MOVE MT-NEW-ON-ORDER TO BAL-ON-ORDER.
+    REWRITE BAL-FWD-CARD
+      INVALID KEY
+        MOVE "N" TO RECORD-FOUND-SWITCH.
+
+140-PRINT-MAINT-LINE.
+    MOVE SPACE        TO MAINT-LISTING-LINE.
+    MOVE MT-ITEM-NO    TO ML-ITEM-NO.
+    IF RECORD-WAS-FOUND
+      MOVE BAL-ITEM-DESC TO ML-ITEM-DESC
+      MOVE OLD-ON-HAND   TO ML-OLD-ON-HAND
+      MOVE OLD-ON-ORDER  TO ML-OLD-ON-ORDER
+      MOVE BAL-ON-HAND   TO ML-NEW-ON-HAND
+      MOVE BAL-ON-ORDER  TO ML-NEW-ON-ORDER
+      IF MT-FUNCTION-IS-UPDATE
+        MOVE "RECORD UPDATED"      TO ML-STATUS-MESSAGE
+      ELSE
+        MOVE "RECORD DISPLAYED"    TO ML-STATUS-MESSAGE
+    ELSE
+      MOVE "ITEM NOT FOUND"        TO ML-STATUS-MESSAGE.
+    WRITE MAINT-LISTING-LINE.
