@@ -7,30 +7,34 @@ SOURCE-COMPUTER. DEC-VAX.
 OBJECT-COMPUTER. DEC-VAX.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-  SELECT BAL-FWD-FILE   ASSIGN TO READER.
+  SELECT BAL-FWD-FILE   ASSIGN TO "BALFWD.DAT"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS SEQUENTIAL
+    RECORD KEY IS BAL-ITEM-NO
+    FILE STATUS IS BAL-FWD-STATUS.
   SELECT REORDER-LISTING   ASSIGN TO LOCAL-PRINTER.
+  SELECT PURCHASE-ORDER-FILE   ASSIGN TO "PURCHORD.DAT".
+  SELECT EXCEPTION-LISTING   ASSIGN TO "EXCPTLST.DAT".
+  SELECT WAREHOUSE-LISTING   ASSIGN TO "WHSELIST.DAT".
+  SELECT RESTART-FILE   ASSIGN TO "RESTART.DAT"
+    FILE STATUS IS RESTART-FILE-STATUS.
+  SELECT STOCK-HISTORY-FILE   ASSIGN TO "STOCKHST.DAT"
+    FILE STATUS IS STOCK-HISTORY-STATUS.
+  SELECT VENDOR-TRANSMISSION-FILE   ASSIGN TO "VENDTRAN.DAT".
 
 DATA DIVISION.
 FILE SECTION.
 FD  BAL-FWD-FILE
     LABEL RECORDS ARE STANDARD
     RECORD CONTAINS 80 CHARACTERS.
-01  BAL-FWD-CARD.
-    02 BAL-ITEM-NO        PICTURE IS 9(5).
-    02 BAL-ITEM-DESC      PICTURE IS X(20).
-    02 FILLER             PICTURE IS X(5).
-    02 BAL-UNIT-PRICE     PICTURE IS 999V99.
-    02 BAL-REORDER-POINT  PICTURE IS 9(5).
-    02 BAL-ON-HAND        PICTURE IS 9(5).
-    02 BAL-ON-ORDER       PICTURE IS 9(5).
-    02 FILLER             PICTURE IS X(30).
+COPY "BALREC.CPY".
 
 FD  REORDER-LISTING
     LABEL RECORDS ARE STANDARD
     RECORD CONTAINS 132 CHARACTERS.
 
 01  REORDER-LINE.
-    02 RL-ITEM  -NO       PICTURE IS Z(5).
+    02 RL-ITEM-NO         PICTURE IS Z(5).
     02 FILLER             PICTURE IS X(5).
     02 RL-ITEM-DESC       PICTURE IS X(20).
     02 FILLER             PICTURE IS X(5).
@@ -38,47 +42,478 @@ FD  REORDER-LISTING
     02 FILLER             PICTURE IS X(5).
     02 RL-AVAILABLE-STOCK PICTURE IS Z(5).
     02 FILLER             PICTURE IS X(5).
-    02 RL-REORDER-POINT   PICTURE IS Z(5).
-    02 FILLER             PICTURE IS X(71).
+    02 RL-REORDER-POINT   PICTURE IS Z(7).
+    02 FILLER             PICTURE IS X(5).
+    02 RL-WAREHOUSE-CODE  PICTURE IS X(4).
+    02 FILLER             PICTURE IS X(5).
+    02 RL-SUGGESTED-QTY   PICTURE IS Z(5).
+    02 FILLER             PICTURE IS X(50).
+
+FD  PURCHASE-ORDER-FILE
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 80 CHARACTERS.
+
+COPY "PORDREC.CPY".
+
+FD  EXCEPTION-LISTING
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 132 CHARACTERS.
+
+01  EXCEPTION-LINE.
+    02 EL-ITEM-NO          PICTURE IS Z(5).
+    02 FILLER              PICTURE IS X(5).
+    02 EL-ITEM-DESC        PICTURE IS X(20).
+    02 FILLER              PICTURE IS X(5).
+    02 EL-REASON           PICTURE IS X(40).
+    02 FILLER              PICTURE IS X(57).
+
+FD  WAREHOUSE-LISTING
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 132 CHARACTERS.
+
+01  WAREHOUSE-LISTING-LINE   PICTURE IS X(132).
+
+FD  RESTART-FILE
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 30 CHARACTERS.
+
+01  RESTART-RECORD.
+    02 RR-LAST-ITEM-NO         PICTURE IS 9(5).
+    02 RR-RECORD-COUNT         PICTURE IS 9(7).
+    02 RR-REORDER-ITEM-COUNT   PICTURE IS 9(5).
+    02 RR-TOTAL-REORDER-VALUE  PICTURE IS 9(7)V99.
+    02 RR-PAGE-COUNT           PICTURE IS 9(3).
+    02 FILLER                  PICTURE IS X(1).
+
+FD  STOCK-HISTORY-FILE
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 20 CHARACTERS.
+COPY "STKHREC.CPY".
+
+FD  VENDOR-TRANSMISSION-FILE
+    LABEL RECORDS ARE STANDARD
+    RECORD CONTAINS 20 CHARACTERS.
+COPY "VTRANREC.CPY".
 
 WORKING-STORAGE SECTION.
+01  FILE-STATUS-FIELDS.
+    02 BAL-FWD-STATUS      PICTURE IS X(2).
+    02 RESTART-FILE-STATUS PICTURE IS X(2).
+    02 STOCK-HISTORY-STATUS PICTURE IS X(2).
 01  SWITCHES.
     02 CARD-EOF-SWITCH    PICTURE IS X.
+    02 VALID-RECORD-SWITCH PICTURE IS X.
+      88 RECORD-IS-VALID            VALUE "Y".
+      88 RECORD-IS-NOT-VALID        VALUE "N".
+    02 WAREHOUSE-FOUND-SWITCH PICTURE IS X.
+    02 RESTART-EOF-SWITCH  PICTURE IS X.
+    02 RESTART-REQUESTED-SWITCH PICTURE IS X.
+      88 RESTART-WAS-REQUESTED     VALUE "Y".
+    02 REORDER-ITEM-ADDED-SWITCH PICTURE IS X.
+    02 REORDER-TABLE-FULL-SWITCH PICTURE IS X VALUE "N".
+    02 WAREHOUSE-TABLE-FULL-SWITCH PICTURE IS X VALUE "N".
+01  CONSTANTS.
+    02 STANDARD-LEAD-TIME-DAYS PICTURE IS 9(2) VALUE 5.
+    02 MAXIMUM-REASONABLE-ON-HAND PICTURE IS 9(5) VALUE 50000.
+    02 MAXIMUM-WAREHOUSES PICTURE IS 9(2) VALUE 20.
+    02 MAXIMUM-REORDER-ITEMS PICTURE IS 9(3) VALUE 500.
+    02 CHECKPOINT-INTERVAL PICTURE IS 9(3) VALUE 100.
 01  WORK-FIELDS.
     02 AVAILABLE-STOCK    PICTURE IS 9(5).
+    02 EFFECTIVE-REORDER-POINT PICTURE IS 9(7).
+    02 ORDER-QTY          PICTURE IS 9(7).
+    02 SUGGESTED-ORDER-QTY PICTURE IS S9(7).
+    02 EXCEPTION-REASON   PICTURE IS X(40).
+    02 RESTART-ITEM-NO    PICTURE IS 9(5) VALUE ZERO.
+    02 RECORDS-SINCE-CHECKPOINT PICTURE IS 9(3) VALUE ZERO.
+    02 RECORDS-READ-COUNT PICTURE IS 9(7) VALUE ZERO.
+01  REPORT-CONTROLS.
+    02 PAGE-COUNT         PICTURE IS 9(3) VALUE ZERO.
+    02 LINE-COUNT         PICTURE IS 9(3) VALUE ZERO.
+    02 LINES-PER-PAGE     PICTURE IS 9(3) VALUE 55.
+01  RUN-DATE-FIELDS.
+    02 RUN-DATE-RAW.
+      03 RUN-DATE-YY      PICTURE IS 9(2).
+      03 RUN-DATE-MM      PICTURE IS 9(2).
+      03 RUN-DATE-DD      PICTURE IS 9(2).
+    02 RUN-DATE-DISPLAY   PICTURE IS X(8).
+01  TOTAL-FIELDS.
+    02 REORDER-ITEM-COUNT   PICTURE IS 9(5) VALUE ZERO.
+    02 TOTAL-REORDER-VALUE  PICTURE IS 9(7)V99 VALUE ZERO.
+    02 LINE-VALUE           PICTURE IS 9(7)V99.
+01  HEADING-LINE-1.
+    02 FILLER              PICTURE IS X(5) VALUE SPACE.
+    02 HL1-TITLE           PICTURE IS X(30)
+                           VALUE "INVENTORY REORDER LISTING".
+    02 FILLER              PICTURE IS X(30) VALUE SPACE.
+    02 FILLER              PICTURE IS X(10) VALUE "RUN DATE: ".
+    02 HL1-RUN-DATE        PICTURE IS X(8).
+    02 FILLER              PICTURE IS X(39) VALUE SPACE.
+    02 FILLER              PICTURE IS X(5) VALUE "PAGE ".
+    02 HL1-PAGE-NO         PICTURE IS ZZ9.
+    02 FILLER              PICTURE IS X(2) VALUE SPACE.
+01  COLUMN-HEADING-LINE.
+    02 FILLER              PICTURE IS X(5) VALUE "ITEM#".
+    02 FILLER              PICTURE IS X(5) VALUE SPACE.
+    02 FILLER              PICTURE IS X(20) VALUE "DESCRIPTION".
+    02 FILLER              PICTURE IS X(5) VALUE SPACE.
+    02 FILLER              PICTURE IS X(6) VALUE "PRICE".
+    02 FILLER              PICTURE IS X(5) VALUE SPACE.
+    02 FILLER              PICTURE IS X(5) VALUE "AVAIL".
+    02 FILLER              PICTURE IS X(5) VALUE SPACE.
+    02 FILLER              PICTURE IS X(7) VALUE "REORD".
+    02 FILLER              PICTURE IS X(5) VALUE SPACE.
+    02 FILLER              PICTURE IS X(4) VALUE "WRHS".
+    02 FILLER              PICTURE IS X(5) VALUE SPACE.
+    02 FILLER              PICTURE IS X(6) VALUE "SUGQTY".
+    02 FILLER              PICTURE IS X(49) VALUE SPACE.
+01  TOTAL-LINE.
+    02 FILLER              PICTURE IS X(5) VALUE SPACE.
+    02 FILLER              PICTURE IS X(26)
+                           VALUE "ITEMS FLAGGED FOR REORDER:".
+    02 TL-ITEM-COUNT       PICTURE IS ZZZZ9.
+    02 FILLER              PICTURE IS X(10) VALUE SPACE.
+    02 FILLER              PICTURE IS X(25) VALUE "TOTAL REORDER VALUE:".
+    02 TL-TOTAL-VALUE      PICTURE IS ZZZ,ZZZ.99.
+    02 FILLER              PICTURE IS X(51) VALUE SPACE.
+01  WH-HEADER-LINE.
+    02 FILLER              PICTURE IS X(5) VALUE SPACE.
+    02 FILLER              PICTURE IS X(20) VALUE "WAREHOUSE:".
+    02 WHH-CODE            PICTURE IS X(4).
+    02 FILLER              PICTURE IS X(103) VALUE SPACE.
+01  WH-ITEM-LINE.
+    02 WHI-ITEM-NO         PICTURE IS Z(5).
+    02 FILLER              PICTURE IS X(5).
+    02 WHI-ITEM-DESC       PICTURE IS X(20).
+    02 FILLER              PICTURE IS X(5).
+    02 WHI-UNIT-PRICE      PICTURE IS ZZZ.99.
+    02 FILLER              PICTURE IS X(5).
+    02 WHI-AVAILABLE-STOCK PICTURE IS Z(5).
+    02 FILLER              PICTURE IS X(5).
+    02 WHI-REORDER-POINT   PICTURE IS Z(5).
+    02 FILLER              PICTURE IS X(71).
+01  WH-SUBTOTAL-LINE.
+    02 FILLER              PICTURE IS X(5) VALUE SPACE.
+    02 FILLER              PICTURE IS X(25)
+                           VALUE "ITEMS FOR THIS WAREHOUSE:".
+    02 WHS-ITEM-COUNT      PICTURE IS ZZZZ9.
+    02 FILLER              PICTURE IS X(10) VALUE SPACE.
+    02 FILLER              PICTURE IS X(22) VALUE "WAREHOUSE TOTAL VALUE:".
+    02 WHS-TOTAL-VALUE     PICTURE IS ZZZ,ZZZ.99.
+    02 FILLER              PICTURE IS X(55) VALUE SPACE.
+01  WAREHOUSE-TABLE.
+    02 WAREHOUSE-ENTRY OCCURS 20 TIMES.
+      03 WH-CODE            PICTURE IS X(4).
+      03 WH-ITEM-COUNT      PICTURE IS 9(5) VALUE ZERO.
+      03 WH-TOTAL-VALUE     PICTURE IS 9(7)V99 VALUE ZERO.
+01  WAREHOUSE-TABLE-CONTROLS.
+    02 WAREHOUSE-TABLE-SIZE PICTURE IS 9(2) VALUE ZERO.
+    02 WH-SEARCH-INDEX      PICTURE IS 9(2).
+01  REORDER-ITEM-TABLE.
+    02 REORDER-ITEM-ENTRY OCCURS 500 TIMES.
+      03 RI-WAREHOUSE-CODE  PICTURE IS X(4).
+      03 RI-ITEM-NO         PICTURE IS 9(5).
+      03 RI-ITEM-DESC       PICTURE IS X(20).
+      03 RI-UNIT-PRICE      PICTURE IS 999V99.
+      03 RI-AVAILABLE-STOCK PICTURE IS 9(5).
+      03 RI-REORDER-POINT   PICTURE IS 9(5).
+01  REORDER-ITEM-TABLE-CONTROLS.
+    02 REORDER-TABLE-COUNT  PICTURE IS 9(3) VALUE ZERO.
+    02 RI-SEARCH-INDEX      PICTURE IS 9(3).
 
 PROCEDURE DIVISION.
 000-PRODUCE-REORDER-LISTING.
-    0PEN INPUT BAL-FWD-FILE.
-    OPEN OUTPUT REORDER-LISTING.
+    PERFORM 010-CHECK-FOR-RESTART.
+    OPEN INPUT BAL-FWD-FILE.
+    IF RESTART-WAS-REQUESTED
+      MOVE RESTART-ITEM-NO TO BAL-ITEM-NO
+      START BAL-FWD-FILE KEY IS GREATER THAN BAL-ITEM-NO
+        INVALID KEY MOVE "Y" TO CARD-EOF-SWITCH
+      END-START
+      OPEN EXTEND REORDER-LISTING
+      OPEN EXTEND PURCHASE-ORDER-FILE
+      OPEN EXTEND EXCEPTION-LISTING
+      OPEN EXTEND WAREHOUSE-LISTING
+      OPEN EXTEND VENDOR-TRANSMISSION-FILE
+      OPEN EXTEND RESTART-FILE
+    ELSE
+      OPEN OUTPUT REORDER-LISTING
+      OPEN OUTPUT PURCHASE-ORDER-FILE
+      OPEN OUTPUT EXCEPTION-LISTING
+      OPEN OUTPUT WAREHOUSE-LISTING
+      OPEN OUTPUT VENDOR-TRANSMISSION-FILE
+      OPEN OUTPUT RESTART-FILE.
+    PERFORM 020-OPEN-STOCK-HISTORY-FILE.
+    ACCEPT RUN-DATE-RAW FROM DATE.
+    STRING RUN-DATE-MM "/" RUN-DATE-DD "/" RUN-DATE-YY
+      DELIMITED BY SIZE INTO RUN-DATE-DISPLAY.
+    PERFORM 050-PRINT-HEADINGS.
     MOVE "N" TO CARD-EOF-SWITCH.
     PERFORM 100-PRODUCE-REORDER-LINE
       UNTIL CARD-EOF-SWITCH IS EQUAL TO "Y".
+    PERFORM 900-PRINT-TOTALS.
+    PERFORM 910-PRINT-WAREHOUSE-BREAKOUT
+      VARYING WH-SEARCH-INDEX FROM 1 BY 1
+      UNTIL WH-SEARCH-INDEX IS GREATER THAN WAREHOUSE-TABLE-SIZE.
     CLOSE BAL-FWD-FILE.
     CLOSE REORDER-LISTING.
+    CLOSE PURCHASE-ORDER-FILE.
+    CLOSE EXCEPTION-LISTING.
+    CLOSE WAREHOUSE-LISTING.
+    CLOSE VENDOR-TRANSMISSION-FILE.
+    CLOSE STOCK-HISTORY-FILE.
+    CLOSE RESTART-FILE.
+    OPEN OUTPUT RESTART-FILE.
+    CLOSE RESTART-FILE.
     STOP RUN.
 
+010-CHECK-FOR-RESTART.
+    MOVE "N" TO RESTART-REQUESTED-SWITCH.
+    MOVE "N" TO RESTART-EOF-SWITCH.
+    MOVE ZERO TO RESTART-ITEM-NO.
+    OPEN INPUT RESTART-FILE.
+    IF RESTART-FILE-STATUS IS EQUAL TO "35"
+      MOVE "Y" TO RESTART-EOF-SWITCH
+    ELSE
+      PERFORM 015-READ-RESTART-RECORD
+        UNTIL RESTART-EOF-SWITCH IS EQUAL TO "Y"
+      CLOSE RESTART-FILE.
+    IF RESTART-ITEM-NO IS GREATER THAN ZERO
+      MOVE "Y" TO RESTART-REQUESTED-SWITCH.
+
+015-READ-RESTART-RECORD.
+    READ RESTART-FILE RECORD
+      AT END
+        MOVE "Y" TO RESTART-EOF-SWITCH.
+    IF RESTART-EOF-SWITCH IS NOT EQUAL TO "Y"
+      MOVE RR-LAST-ITEM-NO        TO RESTART-ITEM-NO
+      MOVE RR-RECORD-COUNT        TO RECORDS-READ-COUNT
+      MOVE RR-REORDER-ITEM-COUNT  TO REORDER-ITEM-COUNT
+      MOVE RR-TOTAL-REORDER-VALUE TO TOTAL-REORDER-VALUE
+      MOVE RR-PAGE-COUNT          TO PAGE-COUNT.
+
+020-OPEN-STOCK-HISTORY-FILE.
+    OPEN EXTEND STOCK-HISTORY-FILE.
+    IF STOCK-HISTORY-STATUS IS EQUAL TO "35"
+      OPEN OUTPUT STOCK-HISTORY-FILE.
+
+050-PRINT-HEADINGS.
+    ADD 1 TO PAGE-COUNT.
+    MOVE RUN-DATE-DISPLAY TO HL1-RUN-DATE.
+    MOVE PAGE-COUNT       TO HL1-PAGE-NO.
+    WRITE REORDER-LINE FROM HEADING-LINE-1 AFTER ADVANCING PAGE.
+    WRITE REORDER-LINE FROM COLUMN-HEADING-LINE AFTER ADVANCING 2.
+    MOVE 3 TO LINE-COUNT.
+
 100-PRODUCE-REORDER-LINE.
     PERFORM 110-READ-INVENTORY-RECORD.
     IF CARD-EOF-SWITCH IS NOT EQUAL TO "Y"
+      PERFORM 105-PROCESS-INVENTORY-RECORD.
+
+105-PROCESS-INVENTORY-RECORD.
+    PERFORM 115-VALIDATE-INVENTORY-RECORD.
+    IF RECORD-IS-VALID
       PERFORM 120-CALCULATE-AVAILABLE-STOCK
-      IF AVAILABLE-STOCK IS LESS THAN BAL-REORDER-POINT
-        PERFORM 130-PRINT-REORDER-LINE.
+      PERFORM 160-WRITE-STOCK-HISTORY-RECORD
+      PERFORM 122-CALCULATE-EFFECTIVE-REORDER-POINT
+      IF AVAILABLE-STOCK IS LESS THAN EFFECTIVE-REORDER-POINT
+        PERFORM 124-CALCULATE-ORDER-QTY
+        PERFORM 126-CALCULATE-SUGGESTED-ORDER-QTY
+        PERFORM 130-PRINT-REORDER-LINE
+        PERFORM 140-WRITE-PURCHASE-ORDER-RECORD
+        PERFORM 145-WRITE-VENDOR-TRANSMISSION-RECORD
+      END-IF
+    ELSE
+      PERFORM 150-WRITE-EXCEPTION-LINE.
+    PERFORM 170-WRITE-CHECKPOINT-IF-DUE.
 
 110-READ-INVENTORY-RECORD.
     READ BAL-FWD-FILE RECORD
       AT END
         MOVE "Y" TO CARD-EOF-SWITCH.
+    IF CARD-EOF-SWITCH IS NOT EQUAL TO "Y"
+      ADD 1 TO RECORDS-READ-COUNT
+      ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+
+115-VALIDATE-INVENTORY-RECORD.
+    MOVE "Y" TO VALID-RECORD-SWITCH.
+    MOVE SPACE TO EXCEPTION-REASON.
+    IF BAL-ITEM-NO IS EQUAL TO ZERO
+      MOVE "N" TO VALID-RECORD-SWITCH
+      MOVE "ITEM NUMBER IS ZERO" TO EXCEPTION-REASON
+    ELSE
+      IF BAL-UNIT-PRICE IS EQUAL TO ZERO
+        MOVE "N" TO VALID-RECORD-SWITCH
+        MOVE "UNIT PRICE IS ZERO" TO EXCEPTION-REASON
+      ELSE
+        IF BAL-ON-HAND IS GREATER THAN MAXIMUM-REASONABLE-ON-HAND
+          MOVE "N" TO VALID-RECORD-SWITCH
+          MOVE "ON HAND QUANTITY IS UNREASONABLE" TO EXCEPTION-REASON
+        ELSE
+          IF BAL-LEAD-TIME-DAYS IS EQUAL TO ZERO
+            MOVE "N" TO VALID-RECORD-SWITCH
+            MOVE "LEAD TIME IS ZERO" TO EXCEPTION-REASON
+          ELSE
+            IF BAL-VENDOR-CODE IS EQUAL TO SPACE
+              MOVE "N" TO VALID-RECORD-SWITCH
+              MOVE "VENDOR CODE IS MISSING" TO EXCEPTION-REASON.
+
+170-WRITE-CHECKPOINT-IF-DUE.
+    IF RECORDS-SINCE-CHECKPOINT IS GREATER THAN OR EQUAL TO
+         CHECKPOINT-INTERVAL
+      PERFORM 175-WRITE-CHECKPOINT.
+
+175-WRITE-CHECKPOINT.
+    MOVE BAL-ITEM-NO         TO RR-LAST-ITEM-NO.
+    MOVE RECORDS-READ-COUNT  TO RR-RECORD-COUNT.
+    MOVE REORDER-ITEM-COUNT  TO RR-REORDER-ITEM-COUNT.
+    MOVE TOTAL-REORDER-VALUE TO RR-TOTAL-REORDER-VALUE.
+    MOVE PAGE-COUNT          TO RR-PAGE-COUNT.
+    WRITE RESTART-RECORD.
+    MOVE ZERO TO RECORDS-SINCE-CHECKPOINT.
+
+160-WRITE-STOCK-HISTORY-RECORD.
+    MOVE SPACE             TO STOCK-HISTORY-RECORD.
+    MOVE BAL-ITEM-NO       TO SH-ITEM-NO.
+    MOVE RUN-DATE-YY       TO SH-SNAPSHOT-YY.
+    MOVE RUN-DATE-MM       TO SH-SNAPSHOT-MM.
+    MOVE RUN-DATE-DD       TO SH-SNAPSHOT-DD.
+    MOVE AVAILABLE-STOCK   TO SH-AVAILABLE-STOCK.
+    WRITE STOCK-HISTORY-RECORD.
 
 120-CALCULATE-AVAILABLE-STOCK.
     ADD BAL-ON-HAND BAL-ON-ORDER
       GIVING AVAILABLE-STOCK.
 
+122-CALCULATE-EFFECTIVE-REORDER-POINT.
+    MULTIPLY BAL-REORDER-POINT BY BAL-LEAD-TIME-DAYS
+      GIVING EFFECTIVE-REORDER-POINT.
+    DIVIDE EFFECTIVE-REORDER-POINT BY STANDARD-LEAD-TIME-DAYS
+      GIVING EFFECTIVE-REORDER-POINT.
+
+124-CALCULATE-ORDER-QTY.
+    SUBTRACT AVAILABLE-STOCK FROM EFFECTIVE-REORDER-POINT
+      GIVING ORDER-QTY.
+    IF ORDER-QTY IS LESS THAN BAL-MIN-ORDER-QTY
+      MOVE BAL-MIN-ORDER-QTY TO ORDER-QTY.
+
+126-CALCULATE-SUGGESTED-ORDER-QTY.
+    SUBTRACT AVAILABLE-STOCK FROM BAL-REORDER-UP-TO-LEVEL
+      GIVING SUGGESTED-ORDER-QTY.
+    IF SUGGESTED-ORDER-QTY IS LESS THAN ZERO
+      MOVE ZERO TO SUGGESTED-ORDER-QTY.
+
 130-PRINT-REORDER-LINE.
+    IF LINE-COUNT IS GREATER THAN OR EQUAL TO LINES-PER-PAGE
+      PERFORM 050-PRINT-HEADINGS.
     MOVE SPACE              TO REORDER-LINE.
     MOVE BAL-ITEM-NO        TO RL-ITEM-NO.
     MOVE BAL-ITEM-DESC      TO RL-ITEM-DESC.
     MOVE BAL-UNIT-PRICE     TO RL-UNIT-PRICE.
     MOVE AVAILABLE-STOCK    TO RL-AVAILABLE-STOCK.
-    MOVE BAL-REORDER-POINT  TO RL-REORDER-POINT.
-    WRITE REORDER-LINE.
\ No newline at end of file
+    MOVE EFFECTIVE-REORDER-POINT TO RL-REORDER-POINT.
+    MOVE BAL-WAREHOUSE-CODE TO RL-WAREHOUSE-CODE.
+    MOVE SUGGESTED-ORDER-QTY TO RL-SUGGESTED-QTY.
+    WRITE REORDER-LINE AFTER ADVANCING 1.
+    ADD 1 TO LINE-COUNT.
+    ADD 1 TO REORDER-ITEM-COUNT.
+    MULTIPLY BAL-UNIT-PRICE BY ORDER-QTY GIVING LINE-VALUE.
+    ADD LINE-VALUE TO TOTAL-REORDER-VALUE.
+    PERFORM 136-ADD-REORDER-ITEM-TO-TABLE.
+    PERFORM 138-ACCUMULATE-WAREHOUSE-TOTALS.
+
+136-ADD-REORDER-ITEM-TO-TABLE.
+    IF REORDER-TABLE-COUNT IS LESS THAN MAXIMUM-REORDER-ITEMS
+      ADD 1 TO REORDER-TABLE-COUNT
+      MOVE BAL-WAREHOUSE-CODE TO RI-WAREHOUSE-CODE(REORDER-TABLE-COUNT)
+      MOVE BAL-ITEM-NO        TO RI-ITEM-NO(REORDER-TABLE-COUNT)
+      MOVE BAL-ITEM-DESC      TO RI-ITEM-DESC(REORDER-TABLE-COUNT)
+      MOVE BAL-UNIT-PRICE     TO RI-UNIT-PRICE(REORDER-TABLE-COUNT)
+      MOVE AVAILABLE-STOCK    TO RI-AVAILABLE-STOCK(REORDER-TABLE-COUNT)
+      MOVE BAL-REORDER-POINT  TO RI-REORDER-POINT(REORDER-TABLE-COUNT)
+      MOVE "Y" TO REORDER-ITEM-ADDED-SWITCH
+    ELSE
+      MOVE "N" TO REORDER-ITEM-ADDED-SWITCH
+      IF REORDER-TABLE-FULL-SWITCH IS NOT EQUAL TO "Y"
+        MOVE "Y" TO REORDER-TABLE-FULL-SWITCH
+        DISPLAY "REORDER ITEM TABLE FULL - WAREHOUSE BREAKOUT INCOMPLETE".
+
+138-ACCUMULATE-WAREHOUSE-TOTALS.
+    IF REORDER-ITEM-ADDED-SWITCH IS EQUAL TO "Y"
+      MOVE "N" TO WAREHOUSE-FOUND-SWITCH
+      MOVE 1 TO WH-SEARCH-INDEX
+      PERFORM 139-SEARCH-ONE-WAREHOUSE-ENTRY
+        UNTIL WH-SEARCH-INDEX IS GREATER THAN WAREHOUSE-TABLE-SIZE
+           OR WAREHOUSE-FOUND-SWITCH IS EQUAL TO "Y"
+      IF WAREHOUSE-FOUND-SWITCH IS EQUAL TO "Y"
+        ADD 1 TO WH-ITEM-COUNT(WH-SEARCH-INDEX)
+        ADD LINE-VALUE TO WH-TOTAL-VALUE(WH-SEARCH-INDEX)
+      ELSE
+        IF WAREHOUSE-TABLE-SIZE IS LESS THAN MAXIMUM-WAREHOUSES
+          ADD 1 TO WAREHOUSE-TABLE-SIZE
+          MOVE BAL-WAREHOUSE-CODE  TO WH-CODE(WAREHOUSE-TABLE-SIZE)
+          MOVE 1                  TO WH-ITEM-COUNT(WAREHOUSE-TABLE-SIZE)
+          MOVE LINE-VALUE          TO WH-TOTAL-VALUE(WAREHOUSE-TABLE-SIZE)
+        ELSE
+          IF WAREHOUSE-TABLE-FULL-SWITCH IS NOT EQUAL TO "Y"
+            MOVE "Y" TO WAREHOUSE-TABLE-FULL-SWITCH
+            DISPLAY "WAREHOUSE TABLE FULL - SOME WAREHOUSES OMITTED FROM BREAKOUT".
+
+139-SEARCH-ONE-WAREHOUSE-ENTRY.
+    IF WH-CODE(WH-SEARCH-INDEX) IS EQUAL TO BAL-WAREHOUSE-CODE
+      MOVE "Y" TO WAREHOUSE-FOUND-SWITCH
+    ELSE
+      ADD 1 TO WH-SEARCH-INDEX.
+
+140-WRITE-PURCHASE-ORDER-RECORD.
+    MOVE SPACE                  TO PURCHASE-ORDER-RECORD.
+    MOVE BAL-ITEM-NO            TO PO-ITEM-NO.
+    MOVE BAL-ITEM-DESC          TO PO-ITEM-DESC.
+    MOVE ORDER-QTY              TO PO-ORDER-QTY.
+    MOVE BAL-VENDOR-CODE        TO PO-VENDOR-CODE.
+    WRITE PURCHASE-ORDER-RECORD.
+
+145-WRITE-VENDOR-TRANSMISSION-RECORD.
+    MOVE SPACE                  TO VENDOR-TRANSMISSION-RECORD.
+    MOVE BAL-ITEM-NO             TO VT-ITEM-NO.
+    MOVE ORDER-QTY                TO VT-ORDER-QTY.
+    MOVE BAL-VENDOR-CODE          TO VT-VENDOR-CODE.
+    WRITE VENDOR-TRANSMISSION-RECORD.
+
+150-WRITE-EXCEPTION-LINE.
+    MOVE SPACE              TO EXCEPTION-LINE.
+    MOVE BAL-ITEM-NO        TO EL-ITEM-NO.
+    MOVE BAL-ITEM-DESC      TO EL-ITEM-DESC.
+    MOVE EXCEPTION-REASON   TO EL-REASON.
+    WRITE EXCEPTION-LINE.
+
+900-PRINT-TOTALS.
+    MOVE REORDER-ITEM-COUNT  TO TL-ITEM-COUNT.
+    MOVE TOTAL-REORDER-VALUE TO TL-TOTAL-VALUE.
+    WRITE REORDER-LINE FROM TOTAL-LINE AFTER ADVANCING 2.
+
+910-PRINT-WAREHOUSE-BREAKOUT.
+    MOVE SPACE TO WH-HEADER-LINE.
+    MOVE WH-CODE(WH-SEARCH-INDEX) TO WHH-CODE.
+    WRITE WAREHOUSE-LISTING-LINE FROM WH-HEADER-LINE
+      AFTER ADVANCING PAGE.
+    PERFORM 920-PRINT-WAREHOUSE-ITEM
+      VARYING RI-SEARCH-INDEX FROM 1 BY 1
+      UNTIL RI-SEARCH-INDEX IS GREATER THAN REORDER-TABLE-COUNT.
+    MOVE SPACE TO WH-SUBTOTAL-LINE.
+    MOVE WH-ITEM-COUNT(WH-SEARCH-INDEX)  TO WHS-ITEM-COUNT.
+    MOVE WH-TOTAL-VALUE(WH-SEARCH-INDEX) TO WHS-TOTAL-VALUE.
+    WRITE WAREHOUSE-LISTING-LINE FROM WH-SUBTOTAL-LINE
+      AFTER ADVANCING 2.
+
+920-PRINT-WAREHOUSE-ITEM.
+    IF RI-WAREHOUSE-CODE(RI-SEARCH-INDEX) IS EQUAL TO
+         WH-CODE(WH-SEARCH-INDEX)
+      MOVE SPACE                               TO WH-ITEM-LINE
+      MOVE RI-ITEM-NO(RI-SEARCH-INDEX)         TO WHI-ITEM-NO
+      MOVE RI-ITEM-DESC(RI-SEARCH-INDEX)       TO WHI-ITEM-DESC
+      MOVE RI-UNIT-PRICE(RI-SEARCH-INDEX)      TO WHI-UNIT-PRICE
+      MOVE RI-AVAILABLE-STOCK(RI-SEARCH-INDEX) TO WHI-AVAILABLE-STOCK
+      MOVE RI-REORDER-POINT(RI-SEARCH-INDEX)   TO WHI-REORDER-POINT
+      WRITE WAREHOUSE-LISTING-LINE FROM WH-ITEM-LINE
+        AFTER ADVANCING 1.
